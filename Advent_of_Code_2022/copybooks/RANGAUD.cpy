@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    RANGAUD  -  RANGE-OVERLAP AUDIT-TRAIL RECORD                 *
+000300*                                                                 *
+000400*    ONE RECORD PER PAIR OF RANGES COMPARED WITHIN AN INPUT       *
+000500*    RECORD.  WRITTEN BY UNSTRING_SAMPLE03 SO THE PAIRS THAT      *
+000600*    TRIGGERED AN OVERLAP CAN BE TRACED BACK TO THE ORIGINAL      *
+000700*    DELIMITED STRING INSTEAD OF ONLY SEEING A FINAL COUNT.       *
+000800*                                                                 *
+000900*    HISTORY                                                      *
+001000*    DATE       INIT  DESCRIPTION                                 *
+001100*    08/08/26   JRB   ORIGINAL LAYOUT                             *
+001200*    08/08/26   JRB   WIDENED RANGE VALUES, ADDED PAIR NUMBERS    *
+001300*                     FOR THE MULTI-RANGE OVERLAP MATRIX          *
+001400******************************************************************
+001500 01  AUD-AUDIT-RECORD.
+001600     05  AUD-SEQUENCE-NO             PIC 9(06).
+001700     05  AUD-WORK-STR                PIC X(80).
+001800     05  AUD-RANGE-A-NO              PIC 9(02).
+001900     05  AUD-RANGE-A-START           PIC 9(07).
+002000     05  AUD-RANGE-A-END             PIC 9(07).
+002100     05  AUD-RANGE-B-NO              PIC 9(02).
+002200     05  AUD-RANGE-B-START           PIC 9(07).
+002300     05  AUD-RANGE-B-END             PIC 9(07).
+002400     05  AUD-OVERLAP-FLAG            PIC X(01).
