@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    RANGWRK  -  RANGE-RECORD WORK-AREA LAYOUT                    *
+000300*                                                                 *
+000400*    REPLACES THE ORIGINAL 20-CHARACTER / 3-DIGIT TEST-WORK-AREA  *
+000500*    SO LARGER BIN-RANGE AND MULTI-SHIFT FILES DO NOT TRUNCATE ON *
+000600*    READ OR ON UNSTRING.  WORK-ITEM IS A VARIABLE-OCCURRENCE     *
+000700*    TABLE SO A RECORD MAY CARRY MORE THAN ONE PAIR OF RANGES.    *
+000800*                                                                 *
+000900*    HISTORY                                                      *
+001000*    DATE       INIT  DESCRIPTION                                 *
+001100*    08/08/26   JRB   ORIGINAL LAYOUT (FIXED OCCURS 4, X(03))     *
+001200*    08/08/26   JRB   WIDENED FIELDS, CONVERTED WORK-ITEM TO      *
+001300*                     OCCURS DEPENDING ON FOR MULTI-RANGE RECORDS *
+001400******************************************************************
+001500 01  TEST-WORK-AREA.
+001600     05  WORK-STR                    PIC X(80).
+001700     05  WORK-RESULT                 PIC 9(05).
+001800     05  WORK-ITEM-COUNT             PIC 9(02) COMP.
+001900     05  WORK-ITEM-TBL.
+002000         10  WORK-ITEM               PIC X(07)
+002100                                      OCCURS 2 TO 16 TIMES
+002200                                      DEPENDING ON WORK-ITEM-COUNT.
+002250*
+002260 01  ANS                             PIC 9(07).
