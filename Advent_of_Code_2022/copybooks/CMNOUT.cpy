@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    CMNOUT  -  COMMON DAILY-OPERATIONS LOG RECORD                *
+000300*                                                                 *
+000400*    SHARED OUTPUT LAYOUT WRITTEN BY MAIN AND BY                  *
+000500*    UNSTRING_SAMPLE03 SO A DOWNSTREAM REPORTING PROGRAM CAN      *
+000600*    CONSOLIDATE BOTH STREAMS INTO ONE END-OF-DAY REPORT          *
+000700*    WITHOUT KNOWING THE INTERNALS OF EITHER PROGRAM.             *
+000800*                                                                 *
+000900*    HISTORY                                                      *
+001000*    DATE       INIT  DESCRIPTION                                 *
+001100*    08/08/26   JRB   ORIGINAL LAYOUT                             *
+001200******************************************************************
+001300 01  CMN-LOG-RECORD.
+001400     05  CMN-RECORD-TYPE             PIC X(10).
+001500     05  CMN-SOURCE-PROGRAM          PIC X(08).
+001600     05  CMN-KEY-VALUE               PIC X(20).
+001700     05  CMN-COUNT-SCORE             PIC 9(09).
