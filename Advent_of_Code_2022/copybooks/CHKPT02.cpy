@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    CHKPT02  -  RECON-MODE RESTART / CHECKPOINT RECORD            *
+000300*                                                                 *
+000400*    SAME PURPOSE AS CHKPT01, BUT A SEPARATE PHYSICAL FILE SO     *
+000500*    Main's RECON RUN MODE DOES NOT SHARE ONE CHECKPOINT RECORD   *
+000600*    WITH THE SCORE RUN MODE.  WHEN BOTH MODES SHARED MAINCKPT,   *
+000700*    WHICHEVER MODE FINISHED LAST RESET THE ONE RECORD AND WIPED  *
+000800*    OUT THE OTHER MODE'S RESTART POINT IF IT HAD ABENDED         *
+000900*    PARTWAY THROUGH.  SCORE KEEPS CHKPT01/MAINCKPT; RECON USES   *
+001000*    THIS LAYOUT AGAINST MAINRCKP INSTEAD.                        *
+001100*                                                                 *
+001200*    HISTORY                                                      *
+001300*    DATE       INIT  DESCRIPTION                                 *
+001400*    08/08/26   JRB   ORIGINAL LAYOUT                             *
+001500******************************************************************
+001600 01  RCK-CHECKPOINT-RECORD.
+001700     05  RCK-PROGRAM-ID              PIC X(08).
+001800     05  RCK-LAST-LINE-NO            PIC 9(09).
+001900     05  RCK-RUNNING-TOTAL           PIC 9(09).
