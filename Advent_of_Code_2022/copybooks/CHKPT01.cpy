@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    CHKPT01  -  RESTART / CHECKPOINT RECORD                      *
+000300*                                                                 *
+000400*    ONE-RECORD CONTROL FILE WRITTEN EVERY N INPUT RECORDS SO A   *
+000500*    BATCH RUN THAT ABENDS PARTWAY THROUGH A LARGE FEED CAN BE    *
+000600*    RESTARTED FROM THE LAST CHECKPOINT INSTEAD OF FROM RECORD    *
+000700*    ONE.  SHARED BY MAIN AND UNSTRING_SAMPLE03.                  *
+000800*                                                                 *
+000900*    HISTORY                                                      *
+001000*    DATE       INIT  DESCRIPTION                                 *
+001100*    08/08/26   JRB   ORIGINAL LAYOUT                             *
+001150*    08/08/26   JRB   ADDED CHK-AUX-SEQUENCE-NO SO A PROGRAM THAT *
+001160*                     NUMBERS DETAIL RECORDS WRITTEN WITHIN A     *
+001170*                     RUN (E.G. AN AUDIT-TRAIL SEQUENCE NUMBER)   *
+001180*                     CAN CARRY THAT COUNTER ACROSS A RESTART     *
+001190*                     THE SAME WAY CHK-RUNNING-TOTAL DOES         *
+001200******************************************************************
+001300 01  CHK-CHECKPOINT-RECORD.
+001400     05  CHK-PROGRAM-ID              PIC X(08).
+001500     05  CHK-LAST-LINE-NO            PIC 9(09).
+001600     05  CHK-RUNNING-TOTAL           PIC 9(09).
+001700     05  CHK-AUX-SEQUENCE-NO         PIC 9(06).
