@@ -0,0 +1,236 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM-ID.  DLYRPT01                                      *
+000400*    AUTHOR.      J. R. BERRY                                   *
+000500*    INSTALLATION. OPERATIONS - SHIFT/BIN RANGE DESK            *
+000600*    DATE-WRITTEN. 08/08/26                                     *
+000700*    DATE-COMPILED.                                             *
+000800*                                                               *
+000900*    REMARKS.                                                  *
+001000*    END-OF-DAY CONSOLIDATION REPORT.  READS THE COMMON DAILY   *
+001100*    LOG OUTPUT OF MAIN (MAINLOG) AND UNSTRING_SAMPLE03          *
+001200*    (RANGELOG) - BOTH WRITTEN IN THE SHARED CMNOUT LAYOUT -    *
+001300*    AND COMBINES THEM INTO A SINGLE END-OF-DAY OPERATIONS      *
+001400*    REPORT, WITH A TRAILING COUNT/SCORE SUBTOTAL FOR EACH      *
+001500*    SOURCE PROGRAM.                                            *
+001600*                                                               *
+001700*    MODIFICATION HISTORY.                                      *
+001800*    DATE       INIT  DESCRIPTION                               *
+001900*    08/08/26   JRB   ORIGINAL                                  *
+002000*****************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. DLYRPT01.
+002300*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-Z.
+002700 OBJECT-COMPUTER. IBM-Z.
+002800*
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT MAIN-LOG-FILE ASSIGN TO MAINLOG
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS RPT-MAINLOG-STATUS.
+003400*
+003500     SELECT RANGE-LOG-FILE ASSIGN TO RANGELOG
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS RPT-RANGLOG-STATUS.
+003800*
+003900     SELECT REPORT-FILE ASSIGN TO OPSRPT
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS RPT-OPSRPT-STATUS.
+004200*
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  MAIN-LOG-FILE.
+004600 COPY CMNOUT.
+004700*
+004800 FD  RANGE-LOG-FILE.
+004900 01  RANGE-LOG-RECORD.
+005000     05  RLG-RECORD-TYPE             PIC X(10).
+005100     05  RLG-SOURCE-PROGRAM          PIC X(08).
+005200     05  RLG-KEY-VALUE               PIC X(20).
+005300     05  RLG-COUNT-SCORE             PIC 9(09).
+005400*
+005500 FD  REPORT-FILE.
+005600 01  REPORT-RECORD.
+005700     05  RPT-RECORD-TYPE             PIC X(10).
+005800     05  RPT-SP1                     PIC X(02)  VALUE SPACES.
+005900     05  RPT-SOURCE-PROGRAM          PIC X(08).
+006000     05  RPT-SP2                     PIC X(02)  VALUE SPACES.
+006100     05  RPT-KEY-VALUE               PIC X(20).
+006200     05  RPT-SP3                     PIC X(02)  VALUE SPACES.
+006300     05  RPT-COUNT-SCORE             PIC 9(09).
+006400*
+006500 WORKING-STORAGE SECTION.
+006600 01  RPT-FILE-STATUSES.
+006700     05  RPT-MAINLOG-STATUS          PIC X(02).
+006800     05  RPT-RANGLOG-STATUS          PIC X(02).
+006900     05  RPT-OPSRPT-STATUS           PIC X(02).
+007000*
+007100 01  RPT-SWITCHES.
+007200     05  RPT-MAIN-EOF-SWITCH         PIC X(01)  VALUE 'N'.
+007300         88  RPT-MAIN-EOF                        VALUE 'Y'.
+007400     05  RPT-RANGE-EOF-SWITCH        PIC X(01)  VALUE 'N'.
+007500         88  RPT-RANGE-EOF                        VALUE 'Y'.
+007600*
+007700 01  RPT-MAIN-SUBTOTALS.
+007710     05  RPT-MAIN-SCORE-COUNT        PIC 9(09)  VALUE 0.
+007720     05  RPT-MAIN-SCORE-TOTAL        PIC 9(09)  VALUE 0.
+007730     05  RPT-MAIN-MISMATCH-COUNT     PIC 9(09)  VALUE 0.
+007740     05  RPT-MAIN-MISMATCH-TOTAL     PIC 9(09)  VALUE 0.
+007750     05  RPT-MAIN-BADGE-COUNT        PIC 9(09)  VALUE 0.
+007760     05  RPT-MAIN-BADGE-TOTAL        PIC 9(09)  VALUE 0.
+007900 01  RPT-RANGE-RECORD-COUNT          PIC 9(09)  VALUE 0.
+008000 01  RPT-RANGE-SCORE-TOTAL           PIC 9(09)  VALUE 0.
+008100*
+008200 PROCEDURE DIVISION.
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008450     IF RPT-OPSRPT-STATUS NOT = '00'
+008460         STOP RUN
+008470     END-IF.
+008500     PERFORM 2000-ROLL-UP-MAIN-LOG THRU 2000-EXIT.
+008600     PERFORM 3000-ROLL-UP-RANGE-LOG THRU 3000-EXIT.
+008700     PERFORM 4000-WRITE-TRAILERS THRU 4000-EXIT.
+008800     CLOSE REPORT-FILE.
+008900     DISPLAY 'DLYRPT01 END-OF-DAY REPORT COMPLETE'.
+009000     STOP RUN.
+009100*
+009200*****************************************************************
+009300*    1000-INITIALIZE  -  OPEN THE CONSOLIDATED REPORT FILE       *
+009400*****************************************************************
+009500 1000-INITIALIZE.
+009600     OPEN OUTPUT REPORT-FILE.
+009610     IF RPT-OPSRPT-STATUS NOT = '00'
+009620         DISPLAY 'DLYRPT01 OPSRPT OPEN FAILED - STATUS = '
+009630             RPT-OPSRPT-STATUS
+009640         GO TO 1000-EXIT
+009650     END-IF.
+009700 1000-EXIT.
+009800     EXIT.
+009900*
+010000*****************************************************************
+010100*    2000-ROLL-UP-MAIN-LOG  -  COPY MAINLOG INTO THE REPORT      *
+010200*****************************************************************
+010300 2000-ROLL-UP-MAIN-LOG.
+010400     OPEN INPUT MAIN-LOG-FILE.
+010500     IF RPT-MAINLOG-STATUS NOT = '00'
+010600         DISPLAY 'DLYRPT01 MAINLOG OPEN FAILED - STATUS = '
+010700             RPT-MAINLOG-STATUS
+010800         GO TO 2000-EXIT
+010900     END-IF.
+011000     READ MAIN-LOG-FILE
+011100         AT END MOVE 'Y' TO RPT-MAIN-EOF-SWITCH
+011200     END-READ.
+011300     PERFORM UNTIL RPT-MAIN-EOF
+011350         EVALUATE CMN-RECORD-TYPE
+011360             WHEN 'SCORE'
+011370                 ADD 1 TO RPT-MAIN-SCORE-COUNT
+011380                 ADD CMN-COUNT-SCORE TO RPT-MAIN-SCORE-TOTAL
+011390             WHEN 'MISMATCH'
+011400                 ADD 1 TO RPT-MAIN-MISMATCH-COUNT
+011410                 ADD CMN-COUNT-SCORE TO RPT-MAIN-MISMATCH-TOTAL
+011420             WHEN 'BADGE'
+011430                 ADD 1 TO RPT-MAIN-BADGE-COUNT
+011440                 ADD CMN-COUNT-SCORE TO RPT-MAIN-BADGE-TOTAL
+011450         END-EVALUATE
+011600         INITIALIZE REPORT-RECORD
+011700         MOVE CMN-RECORD-TYPE TO RPT-RECORD-TYPE
+011800         MOVE CMN-SOURCE-PROGRAM TO RPT-SOURCE-PROGRAM
+011900         MOVE CMN-KEY-VALUE TO RPT-KEY-VALUE
+012000         MOVE CMN-COUNT-SCORE TO RPT-COUNT-SCORE
+012100         WRITE REPORT-RECORD
+012200         READ MAIN-LOG-FILE
+012300             AT END MOVE 'Y' TO RPT-MAIN-EOF-SWITCH
+012400         END-READ
+012500     END-PERFORM.
+012600     CLOSE MAIN-LOG-FILE.
+012700 2000-EXIT.
+012800     EXIT.
+012900*
+013000*****************************************************************
+013100*    3000-ROLL-UP-RANGE-LOG  -  COPY RANGELOG INTO THE REPORT    *
+013200*****************************************************************
+013300 3000-ROLL-UP-RANGE-LOG.
+013400     OPEN INPUT RANGE-LOG-FILE.
+013500     IF RPT-RANGLOG-STATUS NOT = '00'
+013600         DISPLAY 'DLYRPT01 RANGELOG OPEN FAILED - STATUS = '
+013700             RPT-RANGLOG-STATUS
+013800         GO TO 3000-EXIT
+013900     END-IF.
+014000     READ RANGE-LOG-FILE
+014100         AT END MOVE 'Y' TO RPT-RANGE-EOF-SWITCH
+014200     END-READ.
+014300     PERFORM UNTIL RPT-RANGE-EOF
+014400         ADD 1 TO RPT-RANGE-RECORD-COUNT
+014500         ADD RLG-COUNT-SCORE TO RPT-RANGE-SCORE-TOTAL
+014600         INITIALIZE REPORT-RECORD
+014700         MOVE RLG-RECORD-TYPE TO RPT-RECORD-TYPE
+014800         MOVE RLG-SOURCE-PROGRAM TO RPT-SOURCE-PROGRAM
+014900         MOVE RLG-KEY-VALUE TO RPT-KEY-VALUE
+015000         MOVE RLG-COUNT-SCORE TO RPT-COUNT-SCORE
+015100         WRITE REPORT-RECORD
+015200         READ RANGE-LOG-FILE
+015300             AT END MOVE 'Y' TO RPT-RANGE-EOF-SWITCH
+015400         END-READ
+015500     END-PERFORM.
+015600     CLOSE RANGE-LOG-FILE.
+015700 3000-EXIT.
+015800     EXIT.
+015900*
+016000*****************************************************************
+016100*    4000-WRITE-TRAILERS  -  PER-SOURCE RECORD-COUNT/SCORE       *
+016200*                            SUBTOTALS AT THE END OF THE REPORT  *
+016300*****************************************************************
+016400 4000-WRITE-TRAILERS.
+016500     INITIALIZE REPORT-RECORD.
+016600     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+016700     MOVE 'MAIN' TO RPT-SOURCE-PROGRAM.
+016800     MOVE 'SCORE-COUNT' TO RPT-KEY-VALUE.
+016900     MOVE RPT-MAIN-SCORE-COUNT TO RPT-COUNT-SCORE.
+017000     WRITE REPORT-RECORD.
+017100     INITIALIZE REPORT-RECORD.
+017200     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+017300     MOVE 'MAIN' TO RPT-SOURCE-PROGRAM.
+017400     MOVE 'SCORE-TOTAL' TO RPT-KEY-VALUE.
+017500     MOVE RPT-MAIN-SCORE-TOTAL TO RPT-COUNT-SCORE.
+017600     WRITE REPORT-RECORD.
+017610     INITIALIZE REPORT-RECORD.
+017615     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+017620     MOVE 'MAIN' TO RPT-SOURCE-PROGRAM.
+017625     MOVE 'MISMATCH-COUNT' TO RPT-KEY-VALUE.
+017630     MOVE RPT-MAIN-MISMATCH-COUNT TO RPT-COUNT-SCORE.
+017635     WRITE REPORT-RECORD.
+017640     INITIALIZE REPORT-RECORD.
+017645     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+017650     MOVE 'MAIN' TO RPT-SOURCE-PROGRAM.
+017655     MOVE 'MISMATCH-TOTAL' TO RPT-KEY-VALUE.
+017660     MOVE RPT-MAIN-MISMATCH-TOTAL TO RPT-COUNT-SCORE.
+017665     WRITE REPORT-RECORD.
+017670     INITIALIZE REPORT-RECORD.
+017675     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+017680     MOVE 'MAIN' TO RPT-SOURCE-PROGRAM.
+017685     MOVE 'BADGE-COUNT' TO RPT-KEY-VALUE.
+017690     MOVE RPT-MAIN-BADGE-COUNT TO RPT-COUNT-SCORE.
+017695     WRITE REPORT-RECORD.
+017700     INITIALIZE REPORT-RECORD.
+017705     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+017710     MOVE 'MAIN' TO RPT-SOURCE-PROGRAM.
+017715     MOVE 'BADGE-TOTAL' TO RPT-KEY-VALUE.
+017720     MOVE RPT-MAIN-BADGE-TOTAL TO RPT-COUNT-SCORE.
+017725     WRITE REPORT-RECORD.
+017730     INITIALIZE REPORT-RECORD.
+017735     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+017900     MOVE 'UNSTRSMP' TO RPT-SOURCE-PROGRAM.
+018000     MOVE 'RECORD-COUNT' TO RPT-KEY-VALUE.
+018100     MOVE RPT-RANGE-RECORD-COUNT TO RPT-COUNT-SCORE.
+018200     WRITE REPORT-RECORD.
+018300     INITIALIZE REPORT-RECORD.
+018400     MOVE 'TRAILER' TO RPT-RECORD-TYPE.
+018500     MOVE 'UNSTRSMP' TO RPT-SOURCE-PROGRAM.
+018600     MOVE 'SCORE-TOTAL' TO RPT-KEY-VALUE.
+018700     MOVE RPT-RANGE-SCORE-TOTAL TO RPT-COUNT-SCORE.
+018800     WRITE REPORT-RECORD.
+018900 4000-EXIT.
+019000     EXIT.
