@@ -1,25 +1,710 @@
-           I PROGRAM-ID. Main.
-
-           D CODE-SET IS UTF-8.
-           
-           D ACCEPT my-string FROM standard-input.
-           
-           D STRING my-string LENGTH my-string-length.
-           
-           D 01 total-points PIC 9(3) VALUE 0.
-           
-           D PERFORM VARYING i FROM 1 THRU my-string-length
-               D SUBSTRING my-string (i:1) TO current-char
-               D COMPUTE ascii-code = FUNCTION ASCII-CODE (current-char)
-               D IF ascii-code >= 97 AND ascii-code <= 122 THEN
-                   D ADD 1 TO total-points
-                   D ADD ascii-code - 97 TO total-points
-               D ELSE IF ascii-code >= 65 AND ascii-code <= 90 THEN
-                   D ADD 27 TO total-points
-                   D ADD ascii-code - 65 TO total-points
-               D END-IF
-           D END-PERFORM.
-           
-           D DISPLAY my-string WITH NO ADVANCING.
-           D DISPLAY total-points.
-           
\ No newline at end of file
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM-ID.  MAIN                                         *
+000400*    AUTHOR.      J. R. BERRY                                  *
+000500*    INSTALLATION. OPERATIONS - RUCKSACK RECONCILIATION DESK   *
+000600*    DATE-WRITTEN. 12/03/22                                    *
+000700*    DATE-COMPILED.                                            *
+000800*                                                               *
+000900*    REMARKS.                                                  *
+001000*    SCORES EACH ITEM-CODE LINE OF A RUCKSACK CONTENTS FEED     *
+001100*    AND RECONCILES RUCKSACK COMPARTMENTS AND ELF GROUPS.       *
+001200*    RUN MODE IS SUPPLIED ON THE COMMAND LINE:                  *
+001300*        (BLANK) OR 'SCORE'  -  BATCH PER-LINE SCORING          *
+001400*        'RECON'             -  COMPARTMENT / BADGE RECONCILE   *
+001500*                                                               *
+001600*    MODIFICATION HISTORY.                                     *
+001700*    DATE       INIT  DESCRIPTION                              *
+001800*    12/03/22   JRB   ORIGINAL - SINGLE LINE FROM CONSOLE       *
+001900*    08/08/26   JRB   CONVERTED TO BATCH FILE-DRIVEN SCORING,   *
+002000*                     WIDENED TOTAL-POINTS WITH SIZE-ERROR      *
+002100*                     CHECKING, ADDED EXCEPTION LOGGING FOR     *
+002200*                     NON-ALPHABETIC/MULTI-BYTE CHARACTERS,     *
+002300*                     ADDED COMPARTMENT/BADGE RECONCILIATION    *
+002400*                     MODE, COMMON DAILY-LOG OUTPUT, AND        *
+002500*                     CHECKPOINT/RESTART SUPPORT                *
+002600*****************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. Main.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-Z.
+003300 OBJECT-COMPUTER. IBM-Z.
+003400*
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT RUCKSACK-FILE ASSIGN TO RUCKIN
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS MAIN-RUCKIN-STATUS.
+004000*
+004100     SELECT SUMMARY-FILE ASSIGN TO RUCKOUT
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS MAIN-RUCKOUT-STATUS.
+004400*
+004500     SELECT EXCEPTION-FILE ASSIGN TO RUCKERR
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS MAIN-RUCKERR-STATUS.
+004800*
+004900     SELECT MISMATCH-FILE ASSIGN TO RUCKMTCH
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS MAIN-RUCKMTC-STATUS.
+005200*
+005300     SELECT BADGE-FILE ASSIGN TO RUCKBADG
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS MAIN-RUCKBDG-STATUS.
+005600*
+005700     SELECT COMMON-LOG-FILE ASSIGN TO MAINLOG
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005900         FILE STATUS IS MAIN-LOG-STATUS.
+006000*
+006100     SELECT CHECKPOINT-FILE ASSIGN TO MAINCKPT
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS MAIN-CKPT-STATUS.
+006310*
+006320     SELECT RECON-CKPT-FILE ASSIGN TO MAINRCKP
+006330         ORGANIZATION IS LINE SEQUENTIAL
+006340         FILE STATUS IS MAIN-RCKP-STATUS.
+006400*
+006500 DATA DIVISION.
+006600 FILE SECTION.
+006700 FD  RUCKSACK-FILE.
+006900 01  RUCKSACK-RECORD                 PIC X(80).
+007000*
+007100 FD  SUMMARY-FILE.
+007200 01  SUMMARY-RECORD.
+007300     05  SUM-LINE-NO                 PIC 9(06).
+007400     05  SUM-SP1                     PIC X(02)  VALUE SPACES.
+007500     05  SUM-ITEM-STRING             PIC X(80).
+007600     05  SUM-SP2                     PIC X(02)  VALUE SPACES.
+007700     05  SUM-LINE-POINTS             PIC 9(09).
+007800     05  SUM-SP3                     PIC X(02)  VALUE SPACES.
+007900     05  SUM-RUNNING-TOTAL           PIC 9(09).
+008000     05  SUM-SP4                     PIC X(02)  VALUE SPACES.
+008100     05  SUM-ERROR-FLAG              PIC X(01).
+008200*
+008300 FD  EXCEPTION-FILE.
+008400 01  EXCEPTION-RECORD.
+008500     05  EXC-LINE-NO                 PIC 9(06).
+008600     05  EXC-SP1                     PIC X(02)  VALUE SPACES.
+008700     05  EXC-ITEM-STRING             PIC X(80).
+008800     05  EXC-SP2                     PIC X(02)  VALUE SPACES.
+008900     05  EXC-CHAR-POSITION           PIC 9(03).
+009000     05  EXC-SP3                     PIC X(02)  VALUE SPACES.
+009100     05  EXC-BAD-CHARACTER           PIC X(01).
+009200     05  EXC-SP4                     PIC X(02)  VALUE SPACES.
+009300     05  EXC-REASON                  PIC X(40).
+009400*
+009500 FD  MISMATCH-FILE.
+009600 01  MISMATCH-RECORD.
+009700     05  MTC-LINE-NO                 PIC 9(06).
+009800     05  MTC-SP1                     PIC X(02)  VALUE SPACES.
+009900     05  MTC-ITEM-STRING             PIC X(80).
+010000     05  MTC-SP2                     PIC X(02)  VALUE SPACES.
+010100     05  MTC-COMMON-ITEM             PIC X(01).
+010200     05  MTC-SP3                     PIC X(02)  VALUE SPACES.
+010300     05  MTC-PRIORITY                PIC 9(03).
+010400     05  MTC-SP4                     PIC X(02)  VALUE SPACES.
+010500     05  MTC-STATUS                  PIC X(10).
+010600*
+010700 FD  BADGE-FILE.
+010800 01  BADGE-RECORD.
+010900     05  BDG-GROUP-NO                PIC 9(06).
+011000     05  BDG-SP1                     PIC X(02)  VALUE SPACES.
+011100     05  BDG-LINE-1                  PIC X(80).
+011200     05  BDG-SP2                     PIC X(02)  VALUE SPACES.
+011300     05  BDG-LINE-2                  PIC X(80).
+011400     05  BDG-SP3                     PIC X(02)  VALUE SPACES.
+011500     05  BDG-LINE-3                  PIC X(80).
+011600     05  BDG-SP4                     PIC X(02)  VALUE SPACES.
+011700     05  BDG-BADGE-ITEM              PIC X(01).
+011800     05  BDG-SP5                     PIC X(02)  VALUE SPACES.
+011900     05  BDG-PRIORITY                PIC 9(03).
+012000*
+012100 FD  COMMON-LOG-FILE.
+012200 COPY CMNOUT.
+012300*
+012400 FD  CHECKPOINT-FILE.
+012500 COPY CHKPT01.
+012510*
+012520 FD  RECON-CKPT-FILE.
+012530 COPY CHKPT02.
+012600*
+012700 WORKING-STORAGE SECTION.
+012800 01  MAIN-RUN-MODE                   PIC X(08).
+012900 01  MAIN-CKPT-ID                    PIC X(08).
+013000*
+013100 01  MAIN-FILE-STATUSES.
+013200     05  MAIN-RUCKIN-STATUS          PIC X(02).
+013300     05  MAIN-RUCKOUT-STATUS         PIC X(02).
+013400     05  MAIN-RUCKERR-STATUS         PIC X(02).
+013500     05  MAIN-RUCKMTC-STATUS         PIC X(02).
+013600     05  MAIN-RUCKBDG-STATUS         PIC X(02).
+013700     05  MAIN-LOG-STATUS             PIC X(02).
+013800     05  MAIN-CKPT-STATUS            PIC X(02).
+013810     05  MAIN-RCKP-STATUS            PIC X(02).
+013900*
+014000 01  MAIN-SWITCHES.
+014100     05  MAIN-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+014200         88  MAIN-EOF                           VALUE 'Y'.
+014300     05  MAIN-RESUME-SWITCH          PIC X(01)  VALUE 'N'.
+014400         88  MAIN-RESUMING                       VALUE 'Y'.
+014500     05  MAIN-RECORD-ERR-SWITCH      PIC X(01)  VALUE 'N'.
+014600         88  MAIN-RECORD-HAS-ERROR               VALUE 'Y'.
+014700     05  MAIN-SUPPRESS-SWITCH        PIC X(01)  VALUE 'N'.
+014800         88  MAIN-SUPPRESS-OUTPUT                VALUE 'Y'.
+014900*
+015000 01  MAIN-LINE-NO                    PIC 9(06)  VALUE 0.
+015100 01  MAIN-RESUME-LINE-NO             PIC 9(09)  VALUE 0.
+015200 01  MAIN-CKPT-INTV                  PIC 9(04)  VALUE 50.
+015300 01  MAIN-CKPT-REMAINDER             PIC 9(04)  VALUE 0.
+015400 01  MAIN-GRAND-TOTAL                PIC 9(09)  VALUE 0.
+015500*
+015600 01  TOTAL-POINTS                    PIC 9(09)  VALUE 0.
+015700 01  MY-STRING-LENGTH                PIC 9(03)  VALUE 0.
+015800 01  I                               PIC 9(03)  VALUE 0.
+015900 01  ASCII-CODE                      PIC 9(03)  VALUE 0.
+016000 01  CURRENT-CHAR                    PIC X(01).
+016100*
+016200 01  MAIN-HALF-LENGTH                PIC 9(03)  VALUE 0.
+016300 01  MAIN-J                          PIC 9(03)  VALUE 0.
+016400 01  MAIN-K                          PIC 9(03)  VALUE 0.
+016500 01  MAIN-J-START                    PIC 9(03)  VALUE 0.
+016600 01  MAIN-COMMON-ITEM                PIC X(01)  VALUE SPACE.
+016700 01  MAIN-PRIORITY                   PIC 9(03)  VALUE 0.
+016800*
+016900 01  MAIN-LEN1                       PIC 9(03)  VALUE 0.
+017000 01  MAIN-LEN2                       PIC 9(03)  VALUE 0.
+017100 01  MAIN-LEN3                       PIC 9(03)  VALUE 0.
+017200 01  MAIN-GROUP-COUNT                PIC 9(01)  VALUE 0.
+017300 01  MAIN-GROUP-NO                   PIC 9(06)  VALUE 0.
+017400 01  MAIN-GROUP-LINE-1               PIC X(80).
+017500 01  MAIN-GROUP-LINE-2               PIC X(80).
+017600 01  MAIN-GROUP-LINE-3               PIC X(80).
+017700*
+017800 PROCEDURE DIVISION.
+017900*
+018000 0000-MAINLINE.
+018100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018200     EVALUATE MAIN-RUN-MODE
+018300         WHEN 'RECON'
+018400             PERFORM 3000-RECON-PROCESS THRU 3000-EXIT
+018500         WHEN OTHER
+018600             PERFORM 2000-SCORE-PROCESS THRU 2000-EXIT
+018700     END-EVALUATE.
+018800     STOP RUN.
+018900*
+019000 1000-INITIALIZE.
+019100     ACCEPT MAIN-RUN-MODE FROM COMMAND-LINE.
+019200     MOVE 0 TO MAIN-LINE-NO.
+019300     MOVE 0 TO MAIN-RESUME-LINE-NO.
+019400     MOVE 0 TO MAIN-GRAND-TOTAL.
+019500     MOVE 'N' TO MAIN-EOF-SWITCH.
+019600     MOVE 'N' TO MAIN-RESUME-SWITCH.
+019700 1000-EXIT.
+019800     EXIT.
+019900*
+019905*****************************************************************
+019910*    1100-OPEN-COMMON-LOG  -  MAINLOG IS SHARED BY BOTH SCORE     *
+019915*    AND RECON RUN MODES, SO ITS OPEN MODE CANNOT BE DECIDED      *
+019920*    FROM EITHER MODE'S OWN CHECKPOINT MATCH ALONE - A MODE THAT  *
+019925*    ISN'T ITSELF RESUMING WOULD OTHERWISE OPEN OUTPUT AND        *
+019930*    TRUNCATE ROWS THE OTHER MODE ALREADY WROTE TODAY.  INSTEAD,  *
+019935*    ALWAYS TRY OPEN EXTEND FIRST (APPEND TO WHATEVER IS THERE)   *
+019940*    AND FALL BACK TO OPEN OUTPUT ONLY WHEN EXTEND FAILS BECAUSE  *
+019945*    MAINLOG DOES NOT EXIST YET.                                  *
+019950*****************************************************************
+019955 1100-OPEN-COMMON-LOG.
+019960     OPEN EXTEND COMMON-LOG-FILE.
+019965     IF MAIN-LOG-STATUS NOT = '00'
+019970         OPEN OUTPUT COMMON-LOG-FILE
+019975     END-IF.
+019980 1100-EXIT.
+019985     EXIT.
+019990*
+020000*****************************************************************
+020100*    2000-SCORE-PROCESS  -  BATCH PER-LINE SCORING               *
+020200*****************************************************************
+020300 2000-SCORE-PROCESS.
+020400     MOVE 'MAIN' TO MAIN-CKPT-ID.
+020500     PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+020510     OPEN INPUT RUCKSACK-FILE.
+020520     IF MAIN-RUCKIN-STATUS NOT = '00'
+020530         DISPLAY 'MAIN     RUCKIN OPEN FAILED - STATUS = '
+020540             MAIN-RUCKIN-STATUS
+020550         GO TO 2000-EXIT
+020560     END-IF.
+020700     IF MAIN-RESUMING
+020800         OPEN EXTEND SUMMARY-FILE
+020900         OPEN EXTEND EXCEPTION-FILE
+021000     ELSE
+021200         OPEN OUTPUT SUMMARY-FILE
+021300         OPEN OUTPUT EXCEPTION-FILE
+021400     END-IF.
+021450     PERFORM 1100-OPEN-COMMON-LOG THRU 1100-EXIT.
+021505     IF MAIN-RUCKOUT-STATUS NOT = '00'
+021510         DISPLAY 'MAIN     RUCKOUT OPEN FAILED - STATUS = '
+021515             MAIN-RUCKOUT-STATUS
+021520         CLOSE RUCKSACK-FILE SUMMARY-FILE EXCEPTION-FILE
+021525               COMMON-LOG-FILE
+021530         GO TO 2000-EXIT
+021535     END-IF.
+021540     IF MAIN-RUCKERR-STATUS NOT = '00'
+021545         DISPLAY 'MAIN     RUCKERR OPEN FAILED - STATUS = '
+021550             MAIN-RUCKERR-STATUS
+021555         CLOSE RUCKSACK-FILE SUMMARY-FILE EXCEPTION-FILE
+021560               COMMON-LOG-FILE
+021565         GO TO 2000-EXIT
+021570     END-IF.
+021575     IF MAIN-LOG-STATUS NOT = '00'
+021580         DISPLAY 'MAIN     MAINLOG OPEN FAILED - STATUS = '
+021585             MAIN-LOG-STATUS
+021590         CLOSE RUCKSACK-FILE SUMMARY-FILE EXCEPTION-FILE
+021595               COMMON-LOG-FILE
+021598         GO TO 2000-EXIT
+021599     END-IF.
+021603     READ RUCKSACK-FILE
+021700         AT END MOVE 'Y' TO MAIN-EOF-SWITCH
+021800     END-READ.
+021900     PERFORM UNTIL MAIN-EOF
+022000         ADD 1 TO MAIN-LINE-NO
+022100         IF MAIN-RESUMING AND MAIN-LINE-NO <= MAIN-RESUME-LINE-NO
+022200             CONTINUE
+022300         ELSE
+022400             PERFORM 2100-SCORE-ONE-RECORD THRU 2100-EXIT
+022500             COMPUTE MAIN-CKPT-REMAINDER =
+022600                 FUNCTION MOD (MAIN-LINE-NO MAIN-CKPT-INTV)
+022700             IF MAIN-CKPT-REMAINDER = 0
+022800                 PERFORM 9000-WRITE-CHECKPOINT THRU 9000-EXIT
+022900             END-IF
+023000         END-IF
+023100         READ RUCKSACK-FILE
+023200             AT END MOVE 'Y' TO MAIN-EOF-SWITCH
+023300         END-READ
+023400     END-PERFORM.
+023500     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+023600     CLOSE RUCKSACK-FILE SUMMARY-FILE EXCEPTION-FILE
+023700           COMMON-LOG-FILE.
+023800     DISPLAY 'MAIN SCORE RUN COMPLETE - TOTAL = '
+023900         MAIN-GRAND-TOTAL.
+024000 2000-EXIT.
+024100     EXIT.
+024200*
+024300 2100-SCORE-ONE-RECORD.
+024330     INITIALIZE SUMMARY-RECORD.
+024400     MOVE 0 TO TOTAL-POINTS.
+024500     MOVE 'N' TO MAIN-RECORD-ERR-SWITCH.
+024600     PERFORM VARYING I FROM 80 BY -1
+024700         UNTIL I = 0 OR RUCKSACK-RECORD (I:1) NOT = SPACE
+024800         CONTINUE
+024900     END-PERFORM.
+025000     MOVE I TO MY-STRING-LENGTH.
+025100     PERFORM VARYING I FROM 1 BY 1 UNTIL I > MY-STRING-LENGTH
+025200         MOVE RUCKSACK-RECORD (I:1) TO CURRENT-CHAR
+025300         COMPUTE ASCII-CODE = FUNCTION ORD (CURRENT-CHAR) - 1
+025400         IF ASCII-CODE >= 97 AND ASCII-CODE <= 122
+025500             COMPUTE TOTAL-POINTS =
+025600                 TOTAL-POINTS + (ASCII-CODE - 97) + 1
+025700                 ON SIZE ERROR
+025800                 PERFORM 2900-SIZE-ERR-TOTAL THRU 2900-EXIT
+025900             END-COMPUTE
+026000         ELSE
+026100             IF ASCII-CODE >= 65 AND ASCII-CODE <= 90
+026200                 COMPUTE TOTAL-POINTS =
+026300                     TOTAL-POINTS + (ASCII-CODE - 65) + 27
+026400                     ON SIZE ERROR
+026500                     PERFORM 2900-SIZE-ERR-TOTAL THRU 2900-EXIT
+026600                 END-COMPUTE
+026700             ELSE
+026800                 PERFORM 2800-REJECT-CHARACTER THRU 2800-EXIT
+026900             END-IF
+027000         END-IF
+027100     END-PERFORM.
+027200     ADD TOTAL-POINTS TO MAIN-GRAND-TOTAL
+027300         ON SIZE ERROR
+027400         PERFORM 2950-SIZE-ERR-GRAND-TOTAL THRU 2950-EXIT
+027500     END-ADD.
+027600     MOVE MAIN-LINE-NO TO SUM-LINE-NO.
+027700     MOVE RUCKSACK-RECORD TO SUM-ITEM-STRING.
+027800     MOVE TOTAL-POINTS TO SUM-LINE-POINTS.
+027900     MOVE MAIN-GRAND-TOTAL TO SUM-RUNNING-TOTAL.
+028000     IF MAIN-RECORD-HAS-ERROR
+028100         MOVE 'E' TO SUM-ERROR-FLAG
+028200     ELSE
+028300         MOVE SPACE TO SUM-ERROR-FLAG
+028400     END-IF.
+028500     WRITE SUMMARY-RECORD.
+028600     MOVE 'SCORE' TO CMN-RECORD-TYPE.
+028700     MOVE 'MAIN' TO CMN-SOURCE-PROGRAM.
+028800     MOVE MAIN-LINE-NO TO CMN-KEY-VALUE.
+028900     MOVE TOTAL-POINTS TO CMN-COUNT-SCORE.
+029000     WRITE CMN-LOG-RECORD.
+029100 2100-EXIT.
+029200     EXIT.
+029300*
+029400 2800-REJECT-CHARACTER.
+029450     INITIALIZE EXCEPTION-RECORD.
+029500     MOVE 'Y' TO MAIN-RECORD-ERR-SWITCH.
+029600     MOVE MAIN-LINE-NO TO EXC-LINE-NO.
+029700     MOVE RUCKSACK-RECORD TO EXC-ITEM-STRING.
+029800     MOVE I TO EXC-CHAR-POSITION.
+029900     MOVE CURRENT-CHAR TO EXC-BAD-CHARACTER.
+030000     MOVE 'NON-ALPHABETIC OR MULTI-BYTE CHARACTER'
+030100         TO EXC-REASON.
+030200     WRITE EXCEPTION-RECORD.
+030300 2800-EXIT.
+030400     EXIT.
+030500*
+030600 2900-SIZE-ERR-TOTAL.
+030650     INITIALIZE EXCEPTION-RECORD.
+030700     MOVE 'Y' TO MAIN-RECORD-ERR-SWITCH.
+030800     MOVE MAIN-LINE-NO TO EXC-LINE-NO.
+030900     MOVE RUCKSACK-RECORD TO EXC-ITEM-STRING.
+031000     MOVE I TO EXC-CHAR-POSITION.
+031100     MOVE CURRENT-CHAR TO EXC-BAD-CHARACTER.
+031200     MOVE 'TOTAL-POINTS SIZE ERROR - RECORD FLAGGED'
+031300         TO EXC-REASON.
+031400     WRITE EXCEPTION-RECORD.
+031500 2900-EXIT.
+031600     EXIT.
+031650*
+031660*    2950-SIZE-ERR-GRAND-TOTAL  -  MAIN-GRAND-TOTAL OVERFLOWED ON  *
+031670*    THIS RECORD'S ADD.  UNLIKE 2900-SIZE-ERR-TOTAL, THIS IS NOT   *
+031680*    TIED TO ANY ONE CHARACTER POSITION, SO I/CURRENT-CHAR (LEFT   *
+031690*    OVER FROM THE PER-CHARACTER SCORING LOOP) ARE NOT RELEVANT    *
+031700*    AND MUST NOT BE REPORTED AS THE OFFENDING CHARACTER.          *
+031710 2950-SIZE-ERR-GRAND-TOTAL.
+031720     INITIALIZE EXCEPTION-RECORD.
+031730     MOVE 'Y' TO MAIN-RECORD-ERR-SWITCH.
+031740     MOVE MAIN-LINE-NO TO EXC-LINE-NO.
+031750     MOVE RUCKSACK-RECORD TO EXC-ITEM-STRING.
+031760     MOVE 'MAIN-GRAND-TOTAL SIZE ERROR - RECORD FLAGGED'
+031770         TO EXC-REASON.
+031780     WRITE EXCEPTION-RECORD.
+031790 2950-EXIT.
+031800     EXIT.
+031810*
+031800*****************************************************************
+031900*    3000-RECON-PROCESS  -  COMPARTMENT / BADGE RECONCILIATION   *
+032000*****************************************************************
+032100 3000-RECON-PROCESS.
+032200     MOVE 'MAINRECN' TO MAIN-CKPT-ID.
+032300     PERFORM 1510-RECON-CHECK-RESTART THRU 1510-EXIT.
+032310     OPEN INPUT RUCKSACK-FILE.
+032320     IF MAIN-RUCKIN-STATUS NOT = '00'
+032330         DISPLAY 'MAIN     RUCKIN OPEN FAILED - STATUS = '
+032340             MAIN-RUCKIN-STATUS
+032350         GO TO 3000-EXIT
+032360     END-IF.
+032500     IF MAIN-RESUMING
+032600         OPEN EXTEND MISMATCH-FILE
+032700         OPEN EXTEND BADGE-FILE
+032900     ELSE
+033000         OPEN OUTPUT MISMATCH-FILE
+033100         OPEN OUTPUT BADGE-FILE
+033300     END-IF.
+033305     PERFORM 1100-OPEN-COMMON-LOG THRU 1100-EXIT.
+033310     IF MAIN-RUCKMTC-STATUS NOT = '00'
+033320         DISPLAY 'MAIN     RUCKMTCH OPEN FAILED - STATUS = '
+033330             MAIN-RUCKMTC-STATUS
+033335         CLOSE RUCKSACK-FILE MISMATCH-FILE BADGE-FILE
+033337               COMMON-LOG-FILE
+033340         GO TO 3000-EXIT
+033350     END-IF.
+033360     IF MAIN-RUCKBDG-STATUS NOT = '00'
+033370         DISPLAY 'MAIN     RUCKBADG OPEN FAILED - STATUS = '
+033380             MAIN-RUCKBDG-STATUS
+033385         CLOSE RUCKSACK-FILE MISMATCH-FILE BADGE-FILE
+033387               COMMON-LOG-FILE
+033390         GO TO 3000-EXIT
+033395     END-IF.
+033397     IF MAIN-LOG-STATUS NOT = '00'
+033398         DISPLAY 'MAIN     MAINLOG OPEN FAILED - STATUS = '
+033399             MAIN-LOG-STATUS
+033400         CLOSE RUCKSACK-FILE MISMATCH-FILE BADGE-FILE
+033405               COMMON-LOG-FILE
+033410         GO TO 3000-EXIT
+033415     END-IF.
+033420     MOVE 0 TO MAIN-GROUP-COUNT.
+033500     MOVE 0 TO MAIN-GROUP-NO.
+033600     READ RUCKSACK-FILE
+033700         AT END MOVE 'Y' TO MAIN-EOF-SWITCH
+033800     END-READ.
+033900     PERFORM UNTIL MAIN-EOF
+034000         ADD 1 TO MAIN-LINE-NO
+034100         IF MAIN-RESUMING AND MAIN-LINE-NO <= MAIN-RESUME-LINE-NO
+034200             MOVE 'Y' TO MAIN-SUPPRESS-SWITCH
+034300         ELSE
+034400             MOVE 'N' TO MAIN-SUPPRESS-SWITCH
+034500         END-IF
+034600         PERFORM 3100-RECON-ONE-RECORD THRU 3100-EXIT
+034700         IF NOT MAIN-SUPPRESS-OUTPUT
+034800             COMPUTE MAIN-CKPT-REMAINDER =
+034900                 FUNCTION MOD (MAIN-LINE-NO MAIN-CKPT-INTV)
+035000             IF MAIN-CKPT-REMAINDER = 0
+035100                 PERFORM 9010-RECON-WRT-CKPT THRU 9010-EXIT
+035200             END-IF
+035300         END-IF
+035400         READ RUCKSACK-FILE
+035500             AT END MOVE 'Y' TO MAIN-EOF-SWITCH
+035600         END-READ
+035700     END-PERFORM.
+035800     PERFORM 9110-RECON-RESET-CHECKPOINT THRU 9110-EXIT.
+035900     CLOSE RUCKSACK-FILE MISMATCH-FILE BADGE-FILE COMMON-LOG-FILE.
+036000     DISPLAY 'MAIN RECON RUN COMPLETE - GROUPS = '
+036100         MAIN-GRAND-TOTAL.
+036200 3000-EXIT.
+036300     EXIT.
+036400*
+036500 3100-RECON-ONE-RECORD.
+036600     PERFORM 3200-FIND-COMPART-COMMON THRU 3200-EXIT.
+036700     IF NOT MAIN-SUPPRESS-OUTPUT
+036750         INITIALIZE MISMATCH-RECORD
+036800         MOVE MAIN-LINE-NO TO MTC-LINE-NO
+036900         MOVE RUCKSACK-RECORD TO MTC-ITEM-STRING
+037000         MOVE MAIN-COMMON-ITEM TO MTC-COMMON-ITEM
+037100         PERFORM 3400-PRIORITY-OF THRU 3400-EXIT
+037200         MOVE MAIN-PRIORITY TO MTC-PRIORITY
+037300         IF MAIN-COMMON-ITEM = SPACE
+037400             MOVE 'NO-MATCH' TO MTC-STATUS
+037500         ELSE
+037600             MOVE 'OK' TO MTC-STATUS
+037700         END-IF
+037800         WRITE MISMATCH-RECORD
+037900         MOVE 'MISMATCH' TO CMN-RECORD-TYPE
+038000         MOVE 'MAIN' TO CMN-SOURCE-PROGRAM
+038100         MOVE MAIN-LINE-NO TO CMN-KEY-VALUE
+038200         MOVE MAIN-PRIORITY TO CMN-COUNT-SCORE
+038300         WRITE CMN-LOG-RECORD
+038400     END-IF.
+038500     ADD 1 TO MAIN-GROUP-COUNT.
+038600     EVALUATE MAIN-GROUP-COUNT
+038700         WHEN 1 MOVE RUCKSACK-RECORD TO MAIN-GROUP-LINE-1
+038800         WHEN 2 MOVE RUCKSACK-RECORD TO MAIN-GROUP-LINE-2
+038900         WHEN 3 MOVE RUCKSACK-RECORD TO MAIN-GROUP-LINE-3
+039000     END-EVALUATE.
+039100     IF MAIN-GROUP-COUNT = 3
+039200         ADD 1 TO MAIN-GROUP-NO
+039300         PERFORM 3300-FIND-GROUP-BADGE THRU 3300-EXIT
+039400         IF NOT MAIN-SUPPRESS-OUTPUT
+039450             INITIALIZE BADGE-RECORD
+039500             MOVE MAIN-GROUP-NO TO BDG-GROUP-NO
+039600             MOVE MAIN-GROUP-LINE-1 TO BDG-LINE-1
+039700             MOVE MAIN-GROUP-LINE-2 TO BDG-LINE-2
+039800             MOVE MAIN-GROUP-LINE-3 TO BDG-LINE-3
+039900             MOVE MAIN-COMMON-ITEM TO BDG-BADGE-ITEM
+040000             PERFORM 3400-PRIORITY-OF THRU 3400-EXIT
+040100             MOVE MAIN-PRIORITY TO BDG-PRIORITY
+040200             WRITE BADGE-RECORD
+040300             MOVE 'BADGE' TO CMN-RECORD-TYPE
+040400             MOVE 'MAIN' TO CMN-SOURCE-PROGRAM
+040500             MOVE MAIN-GROUP-NO TO CMN-KEY-VALUE
+040600             MOVE MAIN-PRIORITY TO CMN-COUNT-SCORE
+040700             WRITE CMN-LOG-RECORD
+040800             ADD 1 TO MAIN-GRAND-TOTAL
+040900         END-IF
+041000         MOVE 0 TO MAIN-GROUP-COUNT
+041100     END-IF.
+041200 3100-EXIT.
+041300     EXIT.
+041400*
+041500 3200-FIND-COMPART-COMMON.
+041600     PERFORM VARYING I FROM 80 BY -1
+041700         UNTIL I = 0 OR RUCKSACK-RECORD (I:1) NOT = SPACE
+041800         CONTINUE
+041900     END-PERFORM.
+042000     MOVE I TO MY-STRING-LENGTH.
+042100     COMPUTE MAIN-HALF-LENGTH = MY-STRING-LENGTH / 2.
+042200     COMPUTE MAIN-J-START = MAIN-HALF-LENGTH + 1.
+042300     MOVE SPACE TO MAIN-COMMON-ITEM.
+042400     PERFORM VARYING I FROM 1 BY 1
+042500         UNTIL I > MAIN-HALF-LENGTH
+042600             OR MAIN-COMMON-ITEM NOT = SPACE
+042700         PERFORM VARYING MAIN-J FROM MAIN-J-START BY 1
+042800             UNTIL MAIN-J > MY-STRING-LENGTH
+042900                 OR MAIN-COMMON-ITEM NOT = SPACE
+043000             IF RUCKSACK-RECORD (I:1) = RUCKSACK-RECORD (MAIN-J:1)
+043100                 MOVE RUCKSACK-RECORD (I:1) TO MAIN-COMMON-ITEM
+043200             END-IF
+043300         END-PERFORM
+043400     END-PERFORM.
+043500 3200-EXIT.
+043600     EXIT.
+043700*
+043800 3300-FIND-GROUP-BADGE.
+043900     PERFORM VARYING MAIN-K FROM 80 BY -1
+044000         UNTIL MAIN-K = 0
+044100             OR MAIN-GROUP-LINE-1 (MAIN-K:1) NOT = SPACE
+044200         CONTINUE
+044300     END-PERFORM.
+044400     MOVE MAIN-K TO MAIN-LEN1.
+044500     PERFORM VARYING MAIN-K FROM 80 BY -1
+044600         UNTIL MAIN-K = 0
+044700             OR MAIN-GROUP-LINE-2 (MAIN-K:1) NOT = SPACE
+044800         CONTINUE
+044900     END-PERFORM.
+045000     MOVE MAIN-K TO MAIN-LEN2.
+045100     PERFORM VARYING MAIN-K FROM 80 BY -1
+045200         UNTIL MAIN-K = 0
+045300             OR MAIN-GROUP-LINE-3 (MAIN-K:1) NOT = SPACE
+045400         CONTINUE
+045500     END-PERFORM.
+045600     MOVE MAIN-K TO MAIN-LEN3.
+045700     MOVE SPACE TO MAIN-COMMON-ITEM.
+045800     PERFORM VARYING I FROM 1 BY 1
+045900         UNTIL I > MAIN-LEN1 OR MAIN-COMMON-ITEM NOT = SPACE
+046000         PERFORM VARYING MAIN-J FROM 1 BY 1
+046100             UNTIL MAIN-J > MAIN-LEN2
+046200                 OR MAIN-COMMON-ITEM NOT = SPACE
+046300             IF MAIN-GROUP-LINE-1 (I:1) =
+046400                MAIN-GROUP-LINE-2 (MAIN-J:1)
+046500                 PERFORM VARYING MAIN-K FROM 1 BY 1
+046600                     UNTIL MAIN-K > MAIN-LEN3
+046700                         OR MAIN-COMMON-ITEM NOT = SPACE
+046800                     IF MAIN-GROUP-LINE-1 (I:1) =
+046900                        MAIN-GROUP-LINE-3 (MAIN-K:1)
+047000                         MOVE MAIN-GROUP-LINE-1 (I:1)
+047100                             TO MAIN-COMMON-ITEM
+047200                     END-IF
+047300                 END-PERFORM
+047400             END-IF
+047500         END-PERFORM
+047600     END-PERFORM.
+047700 3300-EXIT.
+047800     EXIT.
+047900*
+048000 3400-PRIORITY-OF.
+048100     MOVE 0 TO MAIN-PRIORITY.
+048200     IF MAIN-COMMON-ITEM NOT = SPACE
+048300         COMPUTE ASCII-CODE = FUNCTION ORD (MAIN-COMMON-ITEM) - 1
+048400         IF ASCII-CODE >= 97 AND ASCII-CODE <= 122
+048500             COMPUTE MAIN-PRIORITY = ASCII-CODE - 97 + 1
+048600         ELSE
+048700             IF ASCII-CODE >= 65 AND ASCII-CODE <= 90
+048800                 COMPUTE MAIN-PRIORITY = ASCII-CODE - 65 + 27
+048900             END-IF
+049000         END-IF
+049100     END-IF.
+049200 3400-EXIT.
+049300     EXIT.
+049400*
+049500*****************************************************************
+049600*    1500/9000/9100  -  CHECKPOINT / RESTART SUPPORT             *
+049700*****************************************************************
+049800 1500-CHECK-RESTART.
+049900     MOVE 'N' TO MAIN-RESUME-SWITCH.
+050000     MOVE 0 TO MAIN-RESUME-LINE-NO.
+050100     OPEN INPUT CHECKPOINT-FILE.
+050200     IF MAIN-CKPT-STATUS = '00'
+050300         READ CHECKPOINT-FILE
+050400             AT END
+050500                 CONTINUE
+050600             NOT AT END
+050700                 IF CHK-PROGRAM-ID = MAIN-CKPT-ID
+050800                     AND CHK-LAST-LINE-NO > 0
+050900                     MOVE 'Y' TO MAIN-RESUME-SWITCH
+051000                     MOVE CHK-LAST-LINE-NO TO MAIN-RESUME-LINE-NO
+051100                     MOVE CHK-RUNNING-TOTAL TO MAIN-GRAND-TOTAL
+051200                     DISPLAY MAIN-CKPT-ID
+051300                         ' RESTART AFTER LINE '
+051400                         CHK-LAST-LINE-NO
+051500                 END-IF
+051600         END-READ
+051700         CLOSE CHECKPOINT-FILE
+051800     END-IF.
+051900 1500-EXIT.
+052000     EXIT.
+052100*
+052200 9000-WRITE-CHECKPOINT.
+052300     MOVE MAIN-CKPT-ID TO CHK-PROGRAM-ID.
+052400     MOVE MAIN-LINE-NO TO CHK-LAST-LINE-NO.
+052500     MOVE MAIN-GRAND-TOTAL TO CHK-RUNNING-TOTAL.
+052550     MOVE 0 TO CHK-AUX-SEQUENCE-NO.
+052600     OPEN OUTPUT CHECKPOINT-FILE.
+052610     IF MAIN-CKPT-STATUS NOT = '00'
+052620         DISPLAY 'MAIN     MAINCKPT OPEN FAILED - STATUS = '
+052630             MAIN-CKPT-STATUS
+052640         GO TO 9000-EXIT
+052650     END-IF.
+052700     WRITE CHK-CHECKPOINT-RECORD.
+052800     CLOSE CHECKPOINT-FILE.
+052900 9000-EXIT.
+053000     EXIT.
+053100*
+053200 9100-RESET-CHECKPOINT.
+053300     MOVE MAIN-CKPT-ID TO CHK-PROGRAM-ID.
+053400     MOVE 0 TO CHK-LAST-LINE-NO.
+053500     MOVE 0 TO CHK-RUNNING-TOTAL.
+053550     MOVE 0 TO CHK-AUX-SEQUENCE-NO.
+053600     OPEN OUTPUT CHECKPOINT-FILE.
+053610     IF MAIN-CKPT-STATUS NOT = '00'
+053620         DISPLAY 'MAIN     MAINCKPT OPEN FAILED - STATUS = '
+053630             MAIN-CKPT-STATUS
+053640         GO TO 9100-EXIT
+053650     END-IF.
+053700     WRITE CHK-CHECKPOINT-RECORD.
+053800     CLOSE CHECKPOINT-FILE.
+053900 9100-EXIT.
+054000     EXIT.
+054100*
+054200*****************************************************************
+054300*    1510/9010/9110  -  RECON-MODE CHECKPOINT / RESTART          *
+054400*    SUPPORT.  RECON USES ITS OWN PHYSICAL FILE (MAINRCKP,       *
+054500*    CHKPT02) RATHER THAN SHARING CHECKPOINT-FILE/MAINCKPT WITH  *
+054600*    SCORE MODE - OTHERWISE WHICHEVER MODE FINISHED LAST WOULD   *
+054700*    RESET/TRUNCATE THE ONE SHARED RECORD AND DESTROY THE OTHER  *
+054800*    MODE'S PENDING RESTART POINT IF IT HAD ABENDED MID-RUN.     *
+054900*****************************************************************
+055000 1510-RECON-CHECK-RESTART.
+055100     MOVE 'N' TO MAIN-RESUME-SWITCH.
+055200     MOVE 0 TO MAIN-RESUME-LINE-NO.
+055300     OPEN INPUT RECON-CKPT-FILE.
+055400     IF MAIN-RCKP-STATUS = '00'
+055500         READ RECON-CKPT-FILE
+055600             AT END
+055700                 CONTINUE
+055800             NOT AT END
+055900                 IF RCK-PROGRAM-ID = MAIN-CKPT-ID
+056000                     AND RCK-LAST-LINE-NO > 0
+056100                     MOVE 'Y' TO MAIN-RESUME-SWITCH
+056200                     MOVE RCK-LAST-LINE-NO TO MAIN-RESUME-LINE-NO
+056300                     MOVE RCK-RUNNING-TOTAL TO MAIN-GRAND-TOTAL
+056400                     DISPLAY MAIN-CKPT-ID
+056500                         ' RESTART AFTER LINE '
+056600                         RCK-LAST-LINE-NO
+056700                 END-IF
+056800         END-READ
+056900         CLOSE RECON-CKPT-FILE
+057000     END-IF.
+057100 1510-EXIT.
+057200     EXIT.
+057300*
+057400 9010-RECON-WRT-CKPT.
+057500     MOVE MAIN-CKPT-ID TO RCK-PROGRAM-ID.
+057600     MOVE MAIN-LINE-NO TO RCK-LAST-LINE-NO.
+057700     MOVE MAIN-GRAND-TOTAL TO RCK-RUNNING-TOTAL.
+057800     OPEN OUTPUT RECON-CKPT-FILE.
+057900     IF MAIN-RCKP-STATUS NOT = '00'
+058000         DISPLAY 'MAIN     MAINRCKP OPEN FAILED - STATUS = '
+058100             MAIN-RCKP-STATUS
+058200         GO TO 9010-EXIT
+058300     END-IF.
+058400     WRITE RCK-CHECKPOINT-RECORD.
+058500     CLOSE RECON-CKPT-FILE.
+058600 9010-EXIT.
+058700     EXIT.
+058800*
+058900 9110-RECON-RESET-CHECKPOINT.
+059000     MOVE MAIN-CKPT-ID TO RCK-PROGRAM-ID.
+059100     MOVE 0 TO RCK-LAST-LINE-NO.
+059200     MOVE 0 TO RCK-RUNNING-TOTAL.
+059300     OPEN OUTPUT RECON-CKPT-FILE.
+059400     IF MAIN-RCKP-STATUS NOT = '00'
+059500         DISPLAY 'MAIN     MAINRCKP OPEN FAILED - STATUS = '
+059600             MAIN-RCKP-STATUS
+059700         GO TO 9110-EXIT
+059800     END-IF.
+059900     WRITE RCK-CHECKPOINT-RECORD.
+060000     CLOSE RECON-CKPT-FILE.
+060100 9110-EXIT.
+060200     EXIT.
