@@ -1,44 +1,308 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. UNSTRING_SAMPLE03.
-        
-        ENVIRONMENT     DIVISION.
-        CONFIGURATION SECTION.
-        DATA       DIVISION.
-            WORKING-STORAGE SECTION.
-            01 TEST-WORK-AREA.
-            03 WORK-STR      PIC x(20).
-            03 WORK-RESULT   PIC 9(05).
-            03 WORK-ITEM     PIC x(03)   OCCURS 4.
-            03 ANS           PIC 9(05).
-        
-        PROCEDURE        DIVISION.
-            MAIN        SECTION.
-        
-            PERFORM UNTIL 1 = 2
-                ACCEPT WORK-STR
-                IF WORK-STR = SPACES
-                    EXIT PERFORM
-                END-IF
-                MOVE ZERO          TO WORK-RESULT
-            
-                UNSTRING WORK-STR DELIMITED BY "," OR "-"
-                   INTO  WORK-ITEM(1) WORK-ITEM(2)
-                       WORK-ITEM(3) WORK-ITEM(4)
-                TALLYING IN WORK-RESULT
-            
-            *>結果を出力
-               
-               IF ((FUNCTION NUMVAL(WORK-ITEM(1)) <= 
-               FUNCTION NUMVAL(WORK-ITEM(3))) AND 
-               (FUNCTION NUMVAL(WORK-ITEM(4)) <= 
-               FUNCTION NUMVAL(WORK-ITEM(2))) OR 
-               (FUNCTION NUMVAL(WORK-ITEM(3)) <= 
-               FUNCTION NUMVAL(WORK-ITEM(1))) AND 
-               (FUNCTION NUMVAL(WORK-ITEM(2)) <= 
-               FUNCTION NUMVAL(WORK-ITEM(4))))
-                   ADD 1 TO ANS
-               END-IF
-            END-PERFORM.
-            DISPLAY "[ANS : "ANS"]"  UPON CONSOLE.
-        
-        STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM-ID.  UNSTRING_SAMPLE03                             *
+000400*    AUTHOR.      J. R. BERRY                                   *
+000500*    INSTALLATION. OPERATIONS - SHIFT/BIN RANGE DESK            *
+000600*    DATE-WRITTEN. 12/04/22                                     *
+000700*    DATE-COMPILED.                                             *
+000800*                                                               *
+000900*    REMARKS.                                                  *
+001000*    READS DELIMITED RANGE-PAIR RECORDS AND REPORTS WHICH       *
+001100*    PAIRS OF RANGES OVERLAP.  A RECORD MAY CARRY MORE THAN     *
+001200*    ONE PAIR OF RANGES; EVERY COMBINATION IN THE RECORD IS     *
+001300*    COMPARED AND WRITTEN TO THE OVERLAP-MATRIX AUDIT FILE.     *
+001400*                                                               *
+001500*    MODIFICATION HISTORY.                                      *
+001600*    DATE       INIT  DESCRIPTION                               *
+001700*    12/04/22   JRB   ORIGINAL - ACCEPT FROM CONSOLE, ONE PAIR  *
+001800*    08/08/26   JRB   CONVERTED TO SEQUENTIAL-FILE INPUT WITH   *
+001900*                     AT END HANDLING, ADDED OVERLAP AUDIT      *
+002000*                     TRAIL, ZEROED ANS AT START, WIDENED THE   *
+002100*                     WORK AREA AND CONVERTED WORK-ITEM TO AN   *
+002200*                     OCCURS DEPENDING ON TABLE SO A RECORD MAY *
+002300*                     CARRY MORE THAN ONE PAIR OF RANGES, ADDED *
+002400*                     COMMON DAILY-LOG OUTPUT AND CHECKPOINT/   *
+002500*                     RESTART SUPPORT                           *
+002600*****************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. UNSTRING_SAMPLE03.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-Z.
+003300 OBJECT-COMPUTER. IBM-Z.
+003400*
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT RANGE-FILE ASSIGN TO RANGEIN
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WORK-RANGEIN-STATUS.
+004000*
+004100     SELECT AUDIT-FILE ASSIGN TO RANGEAUD
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WORK-RANGAUD-STATUS.
+004400*
+004500     SELECT COMMON-LOG-FILE ASSIGN TO RANGELOG
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WORK-RANGLOG-STATUS.
+004800*
+004900     SELECT CHECKPOINT-FILE ASSIGN TO RANGECKPT
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WORK-RANGCKP-STATUS.
+005200*
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  RANGE-FILE.
+005600 01  RANGE-RECORD                    PIC X(80).
+005700*
+005800 FD  AUDIT-FILE.
+005900 COPY RANGAUD.
+006000*
+006100 FD  COMMON-LOG-FILE.
+006200 COPY CMNOUT.
+006300*
+006400 FD  CHECKPOINT-FILE.
+006500 COPY CHKPT01.
+006600*
+006700 WORKING-STORAGE SECTION.
+006800 COPY RANGWRK.
+006900*
+007000 01  WORK-CKPT-ID                    PIC X(08) VALUE 'RANGE03'.
+007100*
+007200 01  WORK-FILE-STATUSES.
+007300     05  WORK-RANGEIN-STATUS         PIC X(02).
+007400     05  WORK-RANGAUD-STATUS         PIC X(02).
+007500     05  WORK-RANGLOG-STATUS         PIC X(02).
+007600     05  WORK-RANGCKP-STATUS         PIC X(02).
+007700*
+007800 01  WORK-SWITCHES.
+007900     05  WORK-EOF-SWITCH             PIC X(01) VALUE 'N'.
+008000         88  WORK-EOF                          VALUE 'Y'.
+008100     05  WORK-RESUME-SWITCH          PIC X(01) VALUE 'N'.
+008200         88  WORK-RESUMING                      VALUE 'Y'.
+008300*
+008400 01  WORK-LINE-NO                    PIC 9(06) VALUE 0.
+008500 01  WORK-RESUME-LINE-NO             PIC 9(09) VALUE 0.
+008600 01  WORK-CKPT-INTV                  PIC 9(04) VALUE 50.
+008700 01  WORK-CKPT-REMAINDER             PIC 9(04) VALUE 0.
+008750 01  WORK-SEQUENCE-NO                PIC 9(06) VALUE 0.
+008800*
+008900 01  WORK-PAIR-COUNT                 PIC 9(02) VALUE 0.
+009000 01  WORK-PAIR-I                     PIC 9(02) VALUE 0.
+009100 01  WORK-PAIR-J                     PIC 9(02) VALUE 0.
+009200 01  WORK-PAIR-J-START                PIC 9(02) VALUE 0.
+009300 01  WORK-SUB-A-START                PIC 9(02) VALUE 0.
+009400 01  WORK-SUB-A-END                  PIC 9(02) VALUE 0.
+009500 01  WORK-SUB-B-START                PIC 9(02) VALUE 0.
+009600 01  WORK-SUB-B-END                  PIC 9(02) VALUE 0.
+009700*
+009800 01  WORK-RANGE-A-START              PIC 9(07) VALUE 0.
+009900 01  WORK-RANGE-A-END                PIC 9(07) VALUE 0.
+010000 01  WORK-RANGE-B-START              PIC 9(07) VALUE 0.
+010100 01  WORK-RANGE-B-END                PIC 9(07) VALUE 0.
+010200*
+010300 PROCEDURE DIVISION.
+010400*
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010700     PERFORM 2000-PROCESS-RANGES THRU 2000-EXIT.
+010800     STOP RUN.
+010900*
+011000 1000-INITIALIZE.
+011100     MOVE ZERO TO ANS.
+011200     MOVE 0 TO WORK-LINE-NO.
+011300     MOVE 0 TO WORK-RESUME-LINE-NO.
+011400     MOVE 'N' TO WORK-EOF-SWITCH.
+011500     MOVE 'N' TO WORK-RESUME-SWITCH.
+011600 1000-EXIT.
+011700     EXIT.
+011800*
+011900*****************************************************************
+012000*    2000-PROCESS-RANGES  -  BATCH FILE-DRIVEN OVERLAP CHECK     *
+012100*****************************************************************
+012200 2000-PROCESS-RANGES.
+012300     PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+012310     OPEN INPUT RANGE-FILE.
+012320     IF WORK-RANGEIN-STATUS NOT = '00'
+012330         DISPLAY 'RANGE03  RANGEIN OPEN FAILED - STATUS = '
+012340             WORK-RANGEIN-STATUS
+012350         GO TO 2000-EXIT
+012360     END-IF.
+012500     IF WORK-RESUMING
+012600         OPEN EXTEND AUDIT-FILE
+012700         OPEN EXTEND COMMON-LOG-FILE
+012800     ELSE
+012900         OPEN OUTPUT AUDIT-FILE
+013000         OPEN OUTPUT COMMON-LOG-FILE
+013100     END-IF.
+013110     IF WORK-RANGAUD-STATUS NOT = '00'
+013120         DISPLAY 'RANGE03  RANGEAUD OPEN FAILED - STATUS = '
+013130             WORK-RANGAUD-STATUS
+013135         CLOSE RANGE-FILE AUDIT-FILE COMMON-LOG-FILE
+013140         GO TO 2000-EXIT
+013150     END-IF.
+013160     IF WORK-RANGLOG-STATUS NOT = '00'
+013170         DISPLAY 'RANGE03  RANGELOG OPEN FAILED - STATUS = '
+013180             WORK-RANGLOG-STATUS
+013185         CLOSE RANGE-FILE AUDIT-FILE COMMON-LOG-FILE
+013190         GO TO 2000-EXIT
+013195     END-IF.
+013200     READ RANGE-FILE INTO WORK-STR
+013300         AT END MOVE 'Y' TO WORK-EOF-SWITCH
+013400     END-READ.
+013500     PERFORM UNTIL WORK-EOF
+013600         ADD 1 TO WORK-LINE-NO
+013700         IF WORK-RESUMING AND WORK-LINE-NO <= WORK-RESUME-LINE-NO
+013800             CONTINUE
+013900         ELSE
+014000             PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT
+014100             COMPUTE WORK-CKPT-REMAINDER =
+014200                 FUNCTION MOD (WORK-LINE-NO WORK-CKPT-INTV)
+014300             IF WORK-CKPT-REMAINDER = 0
+014400                 PERFORM 9000-WRITE-CHECKPOINT THRU 9000-EXIT
+014500             END-IF
+014600         END-IF
+014700         READ RANGE-FILE INTO WORK-STR
+014800             AT END MOVE 'Y' TO WORK-EOF-SWITCH
+014900         END-READ
+015000     END-PERFORM.
+015100     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+015200     CLOSE RANGE-FILE AUDIT-FILE COMMON-LOG-FILE.
+015300     DISPLAY "[ANS : " ANS "]" UPON CONSOLE.
+015400 2000-EXIT.
+015500     EXIT.
+015600*
+015700 2100-PROCESS-ONE-RECORD.
+015800     MOVE ZERO TO WORK-RESULT.
+015900     MOVE 16 TO WORK-ITEM-COUNT.
+016000     UNSTRING WORK-STR DELIMITED BY "," OR "-"
+016100         INTO WORK-ITEM (1)  WORK-ITEM (2)  WORK-ITEM (3)
+016200              WORK-ITEM (4)  WORK-ITEM (5)  WORK-ITEM (6)
+016300              WORK-ITEM (7)  WORK-ITEM (8)  WORK-ITEM (9)
+016400              WORK-ITEM (10) WORK-ITEM (11) WORK-ITEM (12)
+016500              WORK-ITEM (13) WORK-ITEM (14) WORK-ITEM (15)
+016600              WORK-ITEM (16)
+016700         TALLYING IN WORK-RESULT
+016710         ON OVERFLOW
+016720             DISPLAY 'RANGE03  LINE ' WORK-LINE-NO
+016730                 ' TRUNCATED - MORE THAN 16 RANGE VALUES'
+016800     END-UNSTRING.
+016810     IF WORK-RESULT < 2
+016820         DISPLAY 'RANGE03  LINE ' WORK-LINE-NO
+016830             ' SKIPPED - FEWER THAN TWO RANGE VALUES'
+016840         MOVE 2 TO WORK-ITEM-COUNT
+016850         GO TO 2100-EXIT
+016860     END-IF.
+016900     MOVE WORK-RESULT TO WORK-ITEM-COUNT.
+017000     COMPUTE WORK-PAIR-COUNT = WORK-ITEM-COUNT / 2.
+017100     PERFORM VARYING WORK-PAIR-I FROM 1 BY 1
+017200         UNTIL WORK-PAIR-I >= WORK-PAIR-COUNT
+017300         COMPUTE WORK-SUB-A-START = (WORK-PAIR-I * 2) - 1
+017400         COMPUTE WORK-SUB-A-END = WORK-PAIR-I * 2
+017500         COMPUTE WORK-RANGE-A-START =
+017600             FUNCTION NUMVAL (WORK-ITEM (WORK-SUB-A-START))
+017700         COMPUTE WORK-RANGE-A-END =
+017800             FUNCTION NUMVAL (WORK-ITEM (WORK-SUB-A-END))
+017900         COMPUTE WORK-PAIR-J-START = WORK-PAIR-I + 1
+018000         PERFORM VARYING WORK-PAIR-J FROM WORK-PAIR-J-START BY 1
+018100             UNTIL WORK-PAIR-J > WORK-PAIR-COUNT
+018200             COMPUTE WORK-SUB-B-START = (WORK-PAIR-J * 2) - 1
+018300             COMPUTE WORK-SUB-B-END = WORK-PAIR-J * 2
+018400             COMPUTE WORK-RANGE-B-START =
+018500                 FUNCTION NUMVAL (WORK-ITEM (WORK-SUB-B-START))
+018600             COMPUTE WORK-RANGE-B-END =
+018700                 FUNCTION NUMVAL (WORK-ITEM (WORK-SUB-B-END))
+018800             PERFORM 2200-CHECK-OVERLAP THRU 2200-EXIT
+018900         END-PERFORM
+019000     END-PERFORM.
+019100 2100-EXIT.
+019200     EXIT.
+019300*
+019400 2200-CHECK-OVERLAP.
+019500     ADD 1 TO WORK-SEQUENCE-NO.
+019600     MOVE WORK-SEQUENCE-NO TO AUD-SEQUENCE-NO.
+019700     MOVE WORK-STR TO AUD-WORK-STR.
+019800     MOVE WORK-PAIR-I TO AUD-RANGE-A-NO.
+019900     MOVE WORK-RANGE-A-START TO AUD-RANGE-A-START.
+020000     MOVE WORK-RANGE-A-END TO AUD-RANGE-A-END.
+020100     MOVE WORK-PAIR-J TO AUD-RANGE-B-NO.
+020200     MOVE WORK-RANGE-B-START TO AUD-RANGE-B-START.
+020300     MOVE WORK-RANGE-B-END TO AUD-RANGE-B-END.
+020400     IF (WORK-RANGE-A-START <= WORK-RANGE-B-START
+020500         AND WORK-RANGE-B-END <= WORK-RANGE-A-END)
+020600         OR (WORK-RANGE-B-START <= WORK-RANGE-A-START
+020700         AND WORK-RANGE-A-END <= WORK-RANGE-B-END)
+020800         ADD 1 TO ANS
+020900         MOVE 'Y' TO AUD-OVERLAP-FLAG
+021000         WRITE AUD-AUDIT-RECORD
+021100         MOVE 'OVERLAP' TO CMN-RECORD-TYPE
+021200         MOVE 'UNSTRSMP' TO CMN-SOURCE-PROGRAM
+021300         MOVE WORK-LINE-NO TO CMN-KEY-VALUE
+021400         MOVE ANS TO CMN-COUNT-SCORE
+021500         WRITE CMN-LOG-RECORD
+021600     ELSE
+021700         MOVE 'N' TO AUD-OVERLAP-FLAG
+021750         WRITE AUD-AUDIT-RECORD
+021800     END-IF.
+021900 2200-EXIT.
+022000     EXIT.
+022100*
+022200*****************************************************************
+022300*    1500/9000/9100  -  CHECKPOINT / RESTART SUPPORT             *
+022400*****************************************************************
+022500 1500-CHECK-RESTART.
+022600     MOVE 'N' TO WORK-RESUME-SWITCH.
+022700     MOVE 0 TO WORK-RESUME-LINE-NO.
+022800     OPEN INPUT CHECKPOINT-FILE.
+022900     IF WORK-RANGCKP-STATUS = '00'
+023000         READ CHECKPOINT-FILE
+023100             AT END
+023200                 CONTINUE
+023300             NOT AT END
+023400                 IF CHK-PROGRAM-ID = WORK-CKPT-ID
+023500                     AND CHK-LAST-LINE-NO > 0
+023600                     MOVE 'Y' TO WORK-RESUME-SWITCH
+023700                     MOVE CHK-LAST-LINE-NO TO WORK-RESUME-LINE-NO
+023750                     MOVE CHK-RUNNING-TOTAL TO ANS
+023760                     MOVE CHK-AUX-SEQUENCE-NO TO WORK-SEQUENCE-NO
+023900                     DISPLAY WORK-CKPT-ID
+024000                         ' RESTART AFTER LINE '
+024100                         CHK-LAST-LINE-NO
+024200                 END-IF
+024300         END-READ
+024400         CLOSE CHECKPOINT-FILE
+024500     END-IF.
+024600 1500-EXIT.
+024700     EXIT.
+024800*
+024900 9000-WRITE-CHECKPOINT.
+025000     MOVE WORK-CKPT-ID TO CHK-PROGRAM-ID.
+025100     MOVE WORK-LINE-NO TO CHK-LAST-LINE-NO.
+025200     MOVE ANS TO CHK-RUNNING-TOTAL.
+025250     MOVE WORK-SEQUENCE-NO TO CHK-AUX-SEQUENCE-NO.
+025300     OPEN OUTPUT CHECKPOINT-FILE.
+025310     IF WORK-RANGCKP-STATUS NOT = '00'
+025320         DISPLAY 'RANGE03  RANGECKPT OPEN FAILED - STATUS = '
+025330             WORK-RANGCKP-STATUS
+025340         GO TO 9000-EXIT
+025350     END-IF.
+025400     WRITE CHK-CHECKPOINT-RECORD.
+025500     CLOSE CHECKPOINT-FILE.
+025600 9000-EXIT.
+025700     EXIT.
+025800*
+025900 9100-RESET-CHECKPOINT.
+026000     MOVE WORK-CKPT-ID TO CHK-PROGRAM-ID.
+026100     MOVE 0 TO CHK-LAST-LINE-NO.
+026200     MOVE 0 TO CHK-RUNNING-TOTAL.
+026250     MOVE 0 TO CHK-AUX-SEQUENCE-NO.
+026300     OPEN OUTPUT CHECKPOINT-FILE.
+026310     IF WORK-RANGCKP-STATUS NOT = '00'
+026320         DISPLAY 'RANGE03  RANGECKPT OPEN FAILED - STATUS = '
+026330             WORK-RANGCKP-STATUS
+026340         GO TO 9100-EXIT
+026350     END-IF.
+026400     WRITE CHK-CHECKPOINT-RECORD.
+026500     CLOSE CHECKPOINT-FILE.
+026600 9100-EXIT.
+026700     EXIT.
